@@ -0,0 +1,10 @@
+      *SHARED TRANSACTION-FILE RECORD LAYOUT FOR THE ASSIGN3/ASSIGN3B/
+      *ASSIGN3C FAMILY OF MASTER/TRANSACTION UPDATE PROGRAMS.
+       01  TRANS-REC.
+           05 T-ACCT-NO       PIC X(5).
+           05 T-AMOUNT        PIC S9(5)V99.
+           05 T-CODE          PIC X.
+              88 UPDATE-R              VALUE 'U'.
+              88 DELETE-R              VALUE 'D'.
+              88 ADD-R                 VALUE 'A'.
+              88 REACTIVATE-R          VALUE 'R'.
