@@ -0,0 +1,9 @@
+      *SHARED MASTER-FILE RECORD LAYOUT FOR THE ASSIGN3/ASSIGN3B/
+      *ASSIGN3C FAMILY OF MASTER/TRANSACTION UPDATE PROGRAMS.
+       01  MASTER-REC.
+           05 M-ACCT-NO       PIC X(5).
+           05 M-AMOUNT        PIC S9(5)V99.
+           05 M-ACTIVE        PIC X.
+              88 ACTIVE               VALUE 'Y'.
+              88 NOT-ACTIVE           VALUE 'N'.
+           05 M-DEACT-DATE    PIC X(8).
