@@ -6,52 +6,175 @@
       *CORRESPONDING TO A MASTER RECORD.
       
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ASSIGN2.
+       PROGRAM-ID. ASSIGN3.
       ***********************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT MASTER-FILE
              ASSIGN TO 'MASTER.DAT'
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS M-ACCT-NO.
            SELECT TRANSACTION-FILE
              ASSIGN TO 'TRANS.DAT'
              ORGANIZATION IS LINE SEQUENTIAL.
            SELECT NEW-MASTER-FILE
              ASSIGN TO 'NMASTR.DAT'
              ORGANIZATION IS LINE SEQUENTIAL.
-          
+           SELECT AUDIT-RPT-FILE
+             ASSIGN TO 'AUDIT.RPT'
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE
+             ASSIGN TO 'CHKPT.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL.
+      *CARRIES A RUN-SEQUENCE NUMBER THAT SURVIVES ACROSS INVOCATIONS
+      *EVEN WHEN CHECKPOINT-FILE IS CLEARED ON A SUCCESSFUL RUN, SO A
+      *RESTART CAN BE RECOGNIZED WITHOUT RELYING ON THE CALENDAR DATE
+           SELECT OPTIONAL RUN-SEQ-FILE
+             ASSIGN TO 'RUNSEQ.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HISTORY-FILE
+             ASSIGN TO 'HIST.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUSPENSE-FILE
+             ASSIGN TO 'SUSPNS.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DORMANT-RPT-FILE
+             ASSIGN TO 'DORMANT.RPT'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
       ***********************************************************
        DATA DIVISION.
        FILE SECTION.
        FD  MASTER-FILE
-           RECORD CONTAINS 13 CHARACTERS.
-       01  MASTER-REC.
-           05 M-ACCT-NO       PIC X(5).
-           05 M-AMOUNT        PIC 9(5)V99.  
-           05 M-ACTIVE        PIC X.
-              88 ACTIVE               VALUE 'Y'.
-              88 NOT-ACTIVE           VALUE 'N'.  
-           
+           RECORD CONTAINS 21 CHARACTERS.
+           COPY MASTREC.
+
        FD  TRANSACTION-FILE
            RECORD CONTAINS 13 CHARACTERS.
-       01  TRANS-REC.
-           05 T-ACCT-NO       PIC X(5).
-           05 T-AMOUNT        PIC 9(5)V99.
-           05 T-CODE          PIC X.
-              88 UPDATE-R              VALUE 'U'.
-              88 DELETE-R              VALUE 'D'.
-       
+           COPY TRANSREC.
+
        FD  NEW-MASTER-FILE
-           RECORD CONTAINS 13 CHARACTERS. 
-       01  NEW-MASTER-REC.
-           05 N-ACCT-NO       PIC X(5).
-           05 N-AMOUNT        PIC 9(5)V99.  
-           05 N-ACTIVE        PIC X.
-          
+           RECORD CONTAINS 21 CHARACTERS.
+           COPY MASTREC REPLACING ==MASTER-REC==  BY ==NEW-MASTER-REC==,
+                                   ==M-ACCT-NO==   BY ==N-ACCT-NO==,
+                                   ==M-AMOUNT==    BY ==N-AMOUNT==,
+                                   ==M-ACTIVE==    BY ==N-ACTIVE==,
+                                   ==M-DEACT-DATE== BY ==N-DEACT-DATE==,
+                                   ==ACTIVE==      BY ==N-ACTIVE-YES==,
+                                   ==NOT-ACTIVE==  BY ==N-ACTIVE-NO==.
+
+       FD  AUDIT-RPT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  AUDIT-RPT-REC.
+           05 AUDIT-ACCT-NO    PIC X(5).
+           05                  PIC X(3)         VALUE SPACES.
+           05 AUDIT-ACTION     PIC X(12).
+           05                  PIC X(3)         VALUE SPACES.
+           05 AUDIT-OLD-AMOUNT PIC $$$,$$9.99-.
+           05                  PIC X(3)         VALUE SPACES.
+           05 AUDIT-NEW-AMOUNT PIC $$$,$$9.99-.
+           05                  PIC X(32)        VALUE SPACES.
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 58 CHARACTERS.
+       01  CHECKPOINT-REC.
+           05 CHKPT-RUN-ID          PIC X(8).
+           05                       PIC X(2)      VALUE SPACES.
+           05 CHKPT-LAST-ACCT-NO    PIC X(5).
+           05                       PIC X(2)      VALUE SPACES.
+           05 CHKPT-TRANS-COUNT     PIC 9(7).
+           05                       PIC X(2)      VALUE SPACES.
+           05 CHKPT-TRANS-AMT-TOTAL PIC S9(7)V99.
+           05                       PIC X(2)      VALUE SPACES.
+      *MASTER-FILE'S START-OF-NIGHT TOTAL, CAPTURED ONCE BEFORE ANY
+      *TRANSACTION IS APPLIED AND CARRIED FORWARD UNCHANGED ON EVERY
+      *CHECKPOINT - MASTER-FILE CAN'T BE "REPLAYED" BACK TO ITS
+      *START-OF-NIGHT STATE THE WAY THE TRANSACTION FILE CAN, SINCE
+      *REWRITE IS DESTRUCTIVE, SO A RESTART MUST RESTORE THIS FIGURE
+      *RATHER THAN RECOMPUTE IT FROM THE ALREADY PARTIALLY-UPDATED FILE
+           05 CHKPT-OPENING-TOTAL   PIC S9(7)V99.
+           05                       PIC X(2)      VALUE SPACES.
+      *THE RUN-SEQ-FILE NUMBER ASSIGNED TO THE INVOCATION THAT WROTE
+      *THIS CHECKPOINT - SEE 105-ASSIGN-RUN-SEQ-PARA. UNLIKE
+      *CHKPT-RUN-ID, THIS NUMBER NEVER REPEATS OR RESETS ACROSS A
+      *MIDNIGHT ROLLOVER, SO IT IS WHAT 120-READ-CHECKPOINT-PARA USES
+      *TO DECIDE WHETHER A CHECKPOINT IS A GENUINE RESTART POINT
+           05 CHKPT-RUN-SEQ         PIC 9(7).
+           05                       PIC X(3)      VALUE SPACES.
+
+      *CARRIES THE SINGLE LAST-ASSIGNED RUN-SEQUENCE NUMBER FORWARD
+      *FROM ONE INVOCATION TO THE NEXT. UNLIKE CHECKPOINT-FILE, THIS
+      *FILE IS NEVER CLEARED, SO IT SURVIVES BOTH NORMAL COMPLETIONS
+      *AND ABENDS AND KEEPS HANDING OUT STRICTLY INCREASING NUMBERS
+       FD  RUN-SEQ-FILE
+           RECORD CONTAINS 7 CHARACTERS.
+       01  RUN-SEQ-REC              PIC 9(7).
+
+       FD  HISTORY-FILE
+           RECORD CONTAINS 88 CHARACTERS.
+       01  HISTORY-REC.
+           05 HIST-ACCT-NO        PIC X(5).
+           05                     PIC X(3)      VALUE SPACES.
+           05 HIST-PRIOR-AMOUNT   PIC $$$,$$9.99-.
+           05                     PIC X(3)      VALUE SPACES.
+           05 HIST-TRANS-AMOUNT   PIC $$$,$$9.99-.
+           05                     PIC X(3)      VALUE SPACES.
+           05 HIST-NEW-AMOUNT     PIC $$$,$$9.99-.
+           05                     PIC X(3)      VALUE SPACES.
+           05 HIST-DATE           PIC X(8).
+           05                     PIC X(30)     VALUE SPACES.
+
+       FD  SUSPENSE-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01  SUSPENSE-REC.
+           05 SUSP-TRANS-IMAGE    PIC X(13).
+           05                     PIC X(2)      VALUE SPACES.
+           05 SUSP-REASON         PIC X(25).
+
+       FD  DORMANT-RPT-FILE
+           RECORD CONTAINS 78 CHARACTERS.
+       01  DORMANT-RPT-REC.
+           05 DORM-ACCT-NO        PIC X(5).
+           05                     PIC X(3)      VALUE SPACES.
+           05 DORM-AMOUNT         PIC $$$,$$9.99-.
+           05                     PIC X(3)      VALUE SPACES.
+           05 DORM-DEACT-DATE     PIC X(8).
+           05                     PIC X(48)     VALUE SPACES.
+
        WORKING-STORAGE SECTION.
-       01  MORE-RECORDS       PIC X    VALUE 'Y'.   
-           
+       01  MORE-RECORDS       PIC X    VALUE 'Y'.
+       01  WS-OLD-AMOUNT      PIC S9(5)V99.
+       01  WS-NEW-ACCT-DONE   PIC X    VALUE 'N'.
+       01  WS-OPENING-EOF-SW  PIC X    VALUE 'N'.
+       01  WS-TRANS-COUNT     PIC 9(7) COMP VALUE ZERO.
+       01  WS-TRANS-AMOUNT-TOTAL   PIC S9(7)V99 VALUE ZERO.
+       01  WS-OPENING-MASTER-TOTAL PIC S9(7)V99 VALUE ZERO.
+       01  WS-CLOSING-MASTER-TOTAL PIC S9(7)V99 VALUE ZERO.
+       01  WS-DORMANT-COUNT        PIC 9(7) COMP VALUE ZERO.
+       01  WS-RUN-ID               PIC X(8)     VALUE SPACES.
+       01  WS-RUN-SEQ              PIC 9(7)     VALUE ZERO.
+       01  WS-PRIOR-RUN-SEQ        PIC 9(7)     VALUE ZERO.
+       01  WS-RESTART-SW           PIC X        VALUE 'N'.
+       01  WS-CHKPT-EOF-SW         PIC X        VALUE 'N'.
+       01  WS-SEQ-PREV-ACCT-NO     PIC X(5)     VALUE LOW-VALUES.
+       01  WS-SEQ-EOF-SW           PIC X        VALUE 'N'.
+       01  WS-SEQ-ERROR-SW         PIC X        VALUE 'N'.
+       01  WS-RESTART-TRANS-COUNT  PIC 9(7)     VALUE ZERO.
+       01  WS-DORMANT-CARRYOVER-TOTAL PIC S9(7)V99 VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(3)     VALUE 50.
+       01  WS-CHECKPOINT-QUOTIENT  PIC 9(7).
+       01  WS-CHECKPOINT-REMAINDER PIC 9(7).
+       01  WS-NEW-ACCT-COUNT  PIC 9(4) COMP VALUE ZERO.
+       01  WS-NEW-ACCT-TABLE.
+           05 WS-NEW-ACCT-ENTRY
+               OCCURS 1 TO 9999 TIMES
+               DEPENDING ON WS-NEW-ACCT-COUNT
+               INDEXED BY NEW-ACCT-IDX.
+               10 WS-NEW-ACCT-NO       PIC X(5).
+               10 WS-NEW-ACCT-AMOUNT   PIC S9(5)V99.
+
       **********************************************************
        PROCEDURE DIVISION.
       *MAIN PARAGRAPH
@@ -61,21 +184,185 @@
       *THEN COMPARE THE MASTER FILE RECORDS AND WRITE THE ONES
       *THAT ARE ACTIVATED, THEN CLOSE ALL THE FILES.
        100-MAIN-PARA.
-           OPEN I-O   MASTER-FILE
-                INPUT TRANSACTION-FILE
+           ACCEPT WS-RUN-ID FROM DATE YYYYMMDD
+           PERFORM 105-ASSIGN-RUN-SEQ-PARA
+           PERFORM 110-RESTART-CHECK-PARA
+           PERFORM 130-SEQUENCE-CHECK-PARA
+           PERFORM 135-COMPUTE-OPENING-TOTAL-PARA
+           OPEN I-O    MASTER-FILE
+                INPUT  TRANSACTION-FILE
+                OUTPUT CHECKPOINT-FILE
+                OUTPUT DORMANT-RPT-FILE
+           PERFORM 115-OPEN-DETAIL-FILES-PARA
            PERFORM 200-READ-TRANS
+           IF WS-RESTART-SW = 'Y'
+             PERFORM 200-READ-TRANS
+               WS-RESTART-TRANS-COUNT TIMES
+           END-IF
            PERFORM 300-UPDATE-PARA UNTIL MORE-RECORDS = 'N'
            PERFORM 330-CLOSE-OPEN-MASTER
            PERFORM 500-NEW-FILE-SETUP
            PERFORM 600-COMPARE-PARA UNTIL M-ACCT-NO = HIGH-VALUES
+                                     AND  WS-NEW-ACCT-DONE = 'Y'
            PERFORM 700-CLOSE-ALL
            STOP RUN.
       *----------------------------------------------------------------
+      *ASSIGNS THIS INVOCATION A RUN-SEQUENCE NUMBER ONE HIGHER THAN
+      *THE LAST ONE HANDED OUT, READING IT FROM (AND THEN REWRITING IT
+      *TO) RUN-SEQ-FILE. THIS NUMBER IS STRICTLY INCREASING ACROSS
+      *EVERY INVOCATION, SUCCESSFUL OR ABENDED, AND NEVER RESETS AT
+      *MIDNIGHT THE WAY WS-RUN-ID (TODAY'S CALENDAR DATE) DOES
+       105-ASSIGN-RUN-SEQ-PARA.
+           MOVE ZERO TO WS-PRIOR-RUN-SEQ
+           OPEN INPUT RUN-SEQ-FILE
+           READ RUN-SEQ-FILE
+             AT END
+               MOVE ZERO TO WS-PRIOR-RUN-SEQ
+             NOT AT END
+               MOVE RUN-SEQ-REC TO WS-PRIOR-RUN-SEQ
+           END-READ
+           CLOSE RUN-SEQ-FILE
+           COMPUTE WS-RUN-SEQ = WS-PRIOR-RUN-SEQ + 1
+           OPEN OUTPUT RUN-SEQ-FILE
+           MOVE WS-RUN-SEQ TO RUN-SEQ-REC
+           WRITE RUN-SEQ-REC
+           CLOSE RUN-SEQ-FILE.
+      *----------------------------------------------------------------
+      *IF A CHECKPOINT RECORD WAS LEFT BY AN ABENDED PRIOR RUN, REMEMBER
+      *THE LAST ACCOUNT NUMBER IT PROCESSED SO 100-MAIN-PARA CAN SKIP
+      *BACK UP TO THAT POINT IN THE TRANSACTION FILE INSTEAD OF
+      *REPROCESSING THE WHOLE NIGHT'S TRANSACTIONS AGAIN
+       110-RESTART-CHECK-PARA.
+           OPEN INPUT CHECKPOINT-FILE
+           PERFORM 120-READ-CHECKPOINT-PARA
+             UNTIL WS-CHKPT-EOF-SW = 'Y'
+           CLOSE CHECKPOINT-FILE.
+      *----------------------------------------------------------------
+      *ON A FRESH RUN, AUDIT-RPT-FILE/HISTORY-FILE/SUSPENSE-FILE START
+      *EMPTY AS USUAL. ON A RESTART THEY ARE OPENED EXTEND INSTEAD OF
+      *OUTPUT SO THE ABENDED PRIOR RUN'S LINES FOR TRANSACTIONS BEFORE
+      *THE CHECKPOINT SURVIVE ALONGSIDE THE LINES THIS RUN ADDS FOR THE
+      *TRANSACTIONS RESUMED FROM THE CHECKPOINT FORWARD. DORMANT-RPT-
+      *FILE IS NOT INCLUDED HERE - IT IS REBUILT FROM SCRATCH BY THE
+      *600-COMPARE-PARA MERGE PASS EVERY RUN REGARDLESS OF RESTART
+      *STATUS, SO OPENING IT OUTPUT IN 100-MAIN-PARA IS ALREADY CORRECT
+       115-OPEN-DETAIL-FILES-PARA.
+           IF WS-RESTART-SW = 'Y'
+             OPEN EXTEND AUDIT-RPT-FILE
+                  EXTEND HISTORY-FILE
+                  EXTEND SUSPENSE-FILE
+           ELSE
+             OPEN OUTPUT AUDIT-RPT-FILE
+                  OUTPUT HISTORY-FILE
+                  OUTPUT SUSPENSE-FILE
+           END-IF.
+      *----------------------------------------------------------------
+      *READS ONE CHECKPOINT RECORD. THE LAST ONE IN THE (POSSIBLY
+      *EMPTY) FILE IS THE MOST RECENT, SO KEEP READING UNTIL END.
+      *A CHECKPOINT IS ONLY HONORED IF IT CARRIES A RUN-SEQUENCE NUMBER
+      *LOWER THAN THE ONE JUST ASSIGNED TO THIS INVOCATION BY
+      *105-ASSIGN-RUN-SEQ-PARA - I.E. IT WAS LEFT BY SOME EARLIER
+      *INVOCATION THAT NEVER REACHED 700-CLOSE-ALL TO CLEAR IT, SO IT
+      *MUST HAVE ABENDED PARTWAY. CHKPT-RUN-ID (TODAY'S CALENDAR DATE)
+      *IS NOT USED FOR THIS CHECK - A RUN THAT ABENDS LATE AT NIGHT AND
+      *IS RESTARTED AFTER MIDNIGHT WOULD LEAVE A CHECKPOINT DATED
+      *YESTERDAY, WHICH WOULD BE WRONGLY TREATED AS ALREADY-CLEARED
+      *LEFTOVER RATHER THAN A GENUINE RESTART POINT.
+      *THE DOLLAR TOTAL IS ALSO CARRIED FORWARD SO THE "TOTAL DOLLAR
+      *AMOUNT APPLIED" CONTROL FIGURE STAYS IN STEP WITH WS-TRANS-COUNT
+      *ACROSS A RESTART INSTEAD OF ONLY REFLECTING THIS INVOCATION'S
+      *SHARE OF THE NIGHT'S TRANSACTIONS. THE OPENING MASTER-FILE TOTAL
+      *IS RESTORED HERE TOO, RATHER THAN LEFT FOR 135-COMPUTE-OPENING-
+      *TOTAL-PARA TO RECOMPUTE LIVE - MASTER-FILE HAS ALREADY BEEN
+      *PARTIALLY REWRITTEN BY THE PRIOR, ABENDED RUN, SO A FRESH READ-
+      *THROUGH OF IT NO LONGER REFLECTS START-OF-NIGHT BALANCES
+       120-READ-CHECKPOINT-PARA.
+           READ CHECKPOINT-FILE
+             AT END
+               MOVE 'Y' TO WS-CHKPT-EOF-SW
+             NOT AT END
+               IF CHKPT-RUN-SEQ < WS-RUN-SEQ
+                 MOVE CHKPT-TRANS-COUNT     TO WS-RESTART-TRANS-COUNT
+                 MOVE CHKPT-TRANS-AMT-TOTAL TO WS-TRANS-AMOUNT-TOTAL
+                 MOVE CHKPT-OPENING-TOTAL   TO WS-OPENING-MASTER-TOTAL
+                 MOVE 'Y'                   TO WS-RESTART-SW
+               END-IF
+           END-READ.
+      *----------------------------------------------------------------
+      *CONFIRMS TRANSACTION-FILE IS IN ASCENDING ACCOUNT-NUMBER ORDER
+      *BEFORE THE MATCH-MERGE LOGIC TRUSTS THAT ASSUMPTION, AND ABORTS
+      *THE RUN IF IT IS NOT. MASTER-FILE NEEDS NO SUCH CHECK - IT IS
+      *ORGANIZATION IS INDEXED WITH ACCESS MODE IS SEQUENTIAL, WHICH
+      *GUARANTEES ASCENDING M-ACCT-NO ORDER ON EVERY SEQUENTIAL READ
+      *REGARDLESS OF WRITE ORDER (THE SAME GUARANTEE JCL/NIGHTRUN.JCL'S
+      *STEP035 COMMENT RELIES ON TO SKIP SORTING MASTER.DAT)
+       130-SEQUENCE-CHECK-PARA.
+           MOVE LOW-VALUES TO WS-SEQ-PREV-ACCT-NO
+           MOVE 'N'        TO WS-SEQ-EOF-SW
+           OPEN INPUT TRANSACTION-FILE
+           PERFORM 150-SEQ-CHECK-TRANS-PARA UNTIL WS-SEQ-EOF-SW = 'Y'
+           CLOSE TRANSACTION-FILE
+
+           IF WS-SEQ-ERROR-SW = 'Y'
+             DISPLAY 'RUN ABORTED - TRANSACTION FILE IS NOT IN ',
+               'ASCENDING ACCOUNT-NUMBER ORDER'
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
+      *----------------------------------------------------------------
+      *READS ONE TRANSACTION-FILE RECORD AND CHECKS IT AGAINST THE KEY
+      *OF THE PREVIOUS RECORD READ
+       150-SEQ-CHECK-TRANS-PARA.
+           READ TRANSACTION-FILE
+             AT END
+               MOVE 'Y' TO WS-SEQ-EOF-SW
+             NOT AT END
+               IF T-ACCT-NO < WS-SEQ-PREV-ACCT-NO
+                 DISPLAY 'TRANSACTION-FILE OUT OF SEQUENCE AT ACCOUNT ',
+                   T-ACCT-NO, ' FOLLOWING ACCOUNT ', WS-SEQ-PREV-ACCT-NO
+                 MOVE 'Y' TO WS-SEQ-ERROR-SW
+               END-IF
+               MOVE T-ACCT-NO TO WS-SEQ-PREV-ACCT-NO
+           END-READ.
+      *----------------------------------------------------------------
+      *READS MASTER-FILE START TO FINISH EXACTLY ONCE, BEFORE THE
+      *UPDATE-MERGE PASS TOUCHES IT, TO ESTABLISH THE OPENING MASTER
+      *TOTAL CONTROL FIGURE. THE UPDATE-MERGE PASS BELOW RE-OPENS
+      *MASTER-FILE I-O AND RE-READS IT FOR ITS OWN PURPOSES, SO THE
+      *OPENING TOTAL MUST BE CAPTURED SEPARATELY, NOT PICKED UP
+      *INCIDENTALLY FROM THOSE READS. ON A RESTART, MASTER-FILE HAS
+      *ALREADY BEEN PARTIALLY REWRITTEN BY THE ABENDED PRIOR RUN, SO A
+      *LIVE READ-THROUGH NO LONGER REFLECTS START-OF-NIGHT BALANCES -
+      *120-READ-CHECKPOINT-PARA HAS ALREADY RESTORED THE FIGURE FROM
+      *THE CHECKPOINT INSTEAD, AND THIS PARAGRAPH MUST LEAVE IT ALONE
+       135-COMPUTE-OPENING-TOTAL-PARA.
+           IF WS-RESTART-SW = 'N'
+             MOVE 'N' TO WS-OPENING-EOF-SW
+             OPEN INPUT MASTER-FILE
+             PERFORM 136-ACCUM-OPENING-TOTAL-PARA
+               UNTIL WS-OPENING-EOF-SW = 'Y'
+             CLOSE MASTER-FILE
+           END-IF.
+      *----------------------------------------------------------------
+      *READS ONE MASTER-FILE RECORD AND ADDS ITS AMOUNT INTO THE
+      *OPENING TOTAL IF IT IS ACTIVE
+       136-ACCUM-OPENING-TOTAL-PARA.
+           READ MASTER-FILE
+             AT END
+               MOVE 'Y' TO WS-OPENING-EOF-SW
+             NOT AT END
+               IF ACTIVE
+                 ADD M-AMOUNT TO WS-OPENING-MASTER-TOTAL
+               END-IF
+           END-READ.
+      *----------------------------------------------------------------
       *READ NEXT RECORD FROM TRANSACTION FILE
        200-READ-TRANS.
            READ TRANSACTION-FILE
              AT END
                MOVE 'N' TO MORE-RECORDS
+             NOT AT END
+               ADD 1 TO WS-TRANS-COUNT
            END-READ.
       *---------------------------------------------------------------
       *UPDATE MASTER RECORD IN PLACE IF THERE IS A CORRESPONDING TRANS
@@ -96,14 +383,24 @@
              EVALUATE TRUE
                WHEN M-ACCT-NO = T-ACCT-NO
                  PERFORM 320-UPDATE-OR-DELETE-PARA
+               WHEN M-ACCT-NO > T-ACCT-NO AND
+                    T-ACCT-NO NOT = SPACES AND
+                    ADD-R
+                 PERFORM 350-ADD-ACCOUNT-PARA
                WHEN M-ACCT-NO > T-ACCT-NO AND
                     T-ACCT-NO NOT = SPACES
-                 DISPLAY T-ACCT-NO, ' IS NOT ON THE MASTER FILE.'
+                 PERFORM 355-SUSPENSE-RTN
              END-EVALUATE
-      *RESET THE MASTER RECORD SO AS NOT TO GET ANY ERRORS WHEN I
-      *REWRITE TO IT, READ THE TRANS RECORD, AND READ THE MASTER
-      *RECORD
-             PERFORM 330-CLOSE-OPEN-MASTER
+      *EVERY WS-CHECKPOINT-INTERVAL TRANSACTIONS, DROP A CHECKPOINT
+      *RECORD SO AN ABENDED RUN CAN BE RESTARTED FROM HERE
+             DIVIDE WS-TRANS-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+             END-DIVIDE
+             IF WS-CHECKPOINT-REMAINDER = ZERO
+               PERFORM 360-WRITE-CHECKPOINT-PARA
+             END-IF
+      *READ THE NEXT TRANS RECORD AND THE NEXT MASTER RECORD
              PERFORM 200-READ-TRANS
              PERFORM 400-READ-MASTER.
       *--------------------------------------------------------------
@@ -112,6 +409,7 @@
       *CORRESPONDING MASTER RECORD TO NOT-ACTIVE IF THE T-CODE IS D,
       *OR SHOW AN ERROR MESSAGE IF IT ISN'T ONE OF THE TWO.
        320-UPDATE-OR-DELETE-PARA.
+           MOVE M-AMOUNT TO WS-OLD-AMOUNT
            EVALUATE TRUE
              WHEN UPDATE-R
                ADD T-AMOUNT TO M-AMOUNT
@@ -120,15 +418,89 @@
                      'ACCOUNT NUMBER ', T-ACCT-NO
                  NOT ON SIZE ERROR
                    REWRITE MASTER-REC
-               END-ADD      
+                   PERFORM 340-AUDIT-RTN
+                   PERFORM 345-HISTORY-RTN
+               END-ADD
              WHEN DELETE-R
-                 MOVE 'N' TO M-ACTIVE
+                 MOVE 'N'       TO M-ACTIVE
+                 MOVE WS-RUN-ID TO M-DEACT-DATE
                  REWRITE MASTER-REC
-      
+                 PERFORM 340-AUDIT-RTN
+             WHEN REACTIVATE-R
+                 MOVE 'Y'       TO M-ACTIVE
+                 MOVE SPACES    TO M-DEACT-DATE
+                 REWRITE MASTER-REC
+                 PERFORM 340-AUDIT-RTN
+
              WHEN OTHER
                DISPLAY 'ERROR IN TRANSACTION CODE WITH ACCOUNT NUMBER ',
                T-ACCT-NO
            END-EVALUATE.
+      *--------------------------------------------------------------
+      *WRITES AN AUDIT LINE SHOWING WHAT CHANGED ON THIS TRANSACTION
+       340-AUDIT-RTN.
+           MOVE SPACES          TO AUDIT-RPT-REC
+           MOVE T-ACCT-NO       TO AUDIT-ACCT-NO
+           MOVE WS-OLD-AMOUNT   TO AUDIT-OLD-AMOUNT
+           MOVE M-AMOUNT        TO AUDIT-NEW-AMOUNT
+           EVALUATE TRUE
+             WHEN UPDATE-R
+               MOVE 'UPDATE'       TO AUDIT-ACTION
+               ADD T-AMOUNT TO WS-TRANS-AMOUNT-TOTAL
+             WHEN DELETE-R
+               MOVE 'DEACTIVATE'   TO AUDIT-ACTION
+             WHEN REACTIVATE-R
+               MOVE 'REACTIVATE'   TO AUDIT-ACTION
+           END-EVALUATE
+           WRITE AUDIT-RPT-REC.
+      *--------------------------------------------------------------
+      *APPENDS A BEFORE/AFTER AMOUNT HISTORY RECORD FOR AN UPDATE-R
+      *TRANSACTION SO A PRIOR BALANCE CAN BE ANSWERED WITHOUT A
+      *BACKUP RESTORE
+       345-HISTORY-RTN.
+           MOVE SPACES          TO HISTORY-REC
+           MOVE T-ACCT-NO       TO HIST-ACCT-NO
+           MOVE WS-OLD-AMOUNT   TO HIST-PRIOR-AMOUNT
+           MOVE T-AMOUNT        TO HIST-TRANS-AMOUNT
+           MOVE M-AMOUNT        TO HIST-NEW-AMOUNT
+           MOVE WS-RUN-ID       TO HIST-DATE
+           WRITE HISTORY-REC.
+      *--------------------------------------------------------------
+      *THERE IS NO MASTER RECORD FOR THIS ACCOUNT YET, SO HOLD THE
+      *NEW ACCOUNT IN A TABLE UNTIL THE NEW-MASTER-FILE MERGE PASS
+      *CAN WRITE IT IN TO ITS PROPER ACCOUNT-NUMBER SEQUENCE
+       350-ADD-ACCOUNT-PARA.
+           ADD 1 TO WS-NEW-ACCT-COUNT
+           MOVE T-ACCT-NO TO WS-NEW-ACCT-NO (WS-NEW-ACCT-COUNT)
+           MOVE T-AMOUNT  TO WS-NEW-ACCT-AMOUNT (WS-NEW-ACCT-COUNT)
+           MOVE SPACES         TO AUDIT-RPT-REC
+           MOVE T-ACCT-NO      TO AUDIT-ACCT-NO
+           MOVE 'ADD ACCOUNT'  TO AUDIT-ACTION
+           MOVE ZERO           TO AUDIT-OLD-AMOUNT
+           MOVE T-AMOUNT       TO AUDIT-NEW-AMOUNT
+           ADD T-AMOUNT TO WS-TRANS-AMOUNT-TOTAL
+           WRITE AUDIT-RPT-REC.
+      *--------------------------------------------------------------
+      *THE TRANSACTION'S ACCOUNT NUMBER IS NOT ON THE MASTER FILE, SO
+      *HOLD THE FULL TRANSACTION IMAGE IN THE SUSPENSE FILE INSTEAD OF
+      *JUST DISPLAYING IT AND LOSING IT
+       355-SUSPENSE-RTN.
+           MOVE SPACES      TO SUSPENSE-REC
+           MOVE TRANS-REC   TO SUSP-TRANS-IMAGE
+           MOVE 'ACCOUNT NOT ON MASTER FILE' TO SUSP-REASON
+           WRITE SUSPENSE-REC.
+      *--------------------------------------------------------------
+      *WRITES A CHECKPOINT RECORD SHOWING THE LAST TRANSACTION
+      *ACCOUNT NUMBER APPLIED BY THIS RUN
+       360-WRITE-CHECKPOINT-PARA.
+           MOVE SPACES        TO CHECKPOINT-REC
+           MOVE WS-RUN-ID     TO CHKPT-RUN-ID
+           MOVE T-ACCT-NO     TO CHKPT-LAST-ACCT-NO
+           MOVE WS-TRANS-COUNT TO CHKPT-TRANS-COUNT
+           MOVE WS-TRANS-AMOUNT-TOTAL TO CHKPT-TRANS-AMT-TOTAL
+           MOVE WS-OPENING-MASTER-TOTAL TO CHKPT-OPENING-TOTAL
+           MOVE WS-RUN-SEQ              TO CHKPT-RUN-SEQ
+           WRITE CHECKPOINT-REC.
       *---------------------------------------------------------------
       *READ NEXT RECORD FROM MASTER FILE
        400-READ-MASTER.
@@ -142,24 +514,119 @@
            CLOSE MASTER-FILE
            OPEN  I-O   MASTER-FILE.
       *--------------------------------------------------------------
-      *MAKES M-ACCT-NO = TO LOW-VALUES
+      *MAKES M-ACCT-NO = TO LOW-VALUES, PRIMES THE FIRST MASTER READ,
       *AND OPENS THE NEW-MASTER-FILE
        500-NEW-FILE-SETUP.
            MOVE LOW-VALUES TO M-ACCT-NO
-           OPEN OUTPUT NEW-MASTER-FILE.
+           SET  NEW-ACCT-IDX TO 1
+           MOVE 'N' TO WS-NEW-ACCT-DONE
+           IF WS-NEW-ACCT-COUNT = ZERO
+             MOVE 'Y' TO WS-NEW-ACCT-DONE
+           END-IF
+           OPEN OUTPUT NEW-MASTER-FILE
+           PERFORM 400-READ-MASTER.
       *--------------------------------------------------------------
-      *READS THE MASTER-FILE RECORD AND IF IT IS ACTIVE WRITES IT TO
-      *THE NEW FILE
+      *MERGES THE UPDATED MASTER-FILE WITH ANY NEW ACCOUNTS HELD IN
+      *WS-NEW-ACCT-TABLE, IN ACCOUNT-NUMBER ORDER, WRITING ONLY
+      *ACTIVE MASTER RECORDS (AND ALL NEW ACCOUNTS) TO THE NEW FILE
        600-COMPARE-PARA.
-           PERFORM 400-READ-MASTER
            EVALUATE TRUE
-             WHEN ACTIVE
-               WRITE NEW-MASTER-REC FROM MASTER-REC
+             WHEN WS-NEW-ACCT-DONE = 'Y'
+               PERFORM 620-WRITE-MASTER-ENTRY
+             WHEN M-ACCT-NO = HIGH-VALUES
+               PERFORM 630-WRITE-NEW-ACCT-ENTRY
+             WHEN WS-NEW-ACCT-NO (NEW-ACCT-IDX) < M-ACCT-NO
+               PERFORM 630-WRITE-NEW-ACCT-ENTRY
+             WHEN OTHER
+               PERFORM 620-WRITE-MASTER-ENTRY
            END-EVALUATE.
+      *--------------------------------------------------------------
+      *CARRIES THE CURRENT MASTER RECORD FORWARD TO THE NEW FILE
+      *REGARDLESS OF ITS ACTIVE FLAG SO A DEACTIVATED ACCOUNT STAYS
+      *ON THE FILE FOR REVIEW INSTEAD OF DISAPPEARING ON THE NEXT
+      *RUN; NOT-ACTIVE RECORDS ALSO GET A DORMANT-REPORT LINE, THEN
+      *THE MASTER FILE IS ADVANCED
+       620-WRITE-MASTER-ENTRY.
+           MOVE M-ACCT-NO      TO N-ACCT-NO
+           MOVE M-AMOUNT       TO N-AMOUNT
+           MOVE M-ACTIVE       TO N-ACTIVE
+           MOVE M-DEACT-DATE   TO N-DEACT-DATE
+           WRITE NEW-MASTER-REC
+           EVALUATE TRUE
+             WHEN ACTIVE
+               ADD M-AMOUNT TO WS-CLOSING-MASTER-TOTAL
+             WHEN NOT-ACTIVE
+               PERFORM 625-DORMANT-RTN
+           END-EVALUATE
+           PERFORM 400-READ-MASTER.
+      *--------------------------------------------------------------
+      *WRITES A DORMANT-ACCOUNT REPORT LINE FOR A NOT-ACTIVE MASTER
+      *RECORD SO DEACTIVATED ACCOUNTS CAN BE PERIODICALLY REVIEWED
+      *AND APPROVED FOR AN EVENTUAL PURGE FROM THE FILE. EVERY
+      *DORMANT ACCOUNT IS LISTED, BUT ONLY ONE DEACTIVATED DURING
+      *TONIGHT'S RUN (M-DEACT-DATE = TODAY'S WS-RUN-ID) IS ADDED INTO
+      *WS-DORMANT-CARRYOVER-TOTAL - THAT ACCOUNT'S BALANCE WAS STILL
+      *COUNTED IN WS-OPENING-MASTER-TOTAL (IT WAS ACTIVE WHEN THIS
+      *RUN STARTED), SO MOVING IT INTO THE CARRYOVER TOTAL KEEPS
+      *OPENING + APPLIED IN STEP WITH CLOSING + CARRYOVER. AN ACCOUNT
+      *THAT WAS ALREADY DORMANT BEFORE TONIGHT WAS EXCLUDED FROM BOTH
+      *WS-OPENING-MASTER-TOTAL AND WS-CLOSING-MASTER-TOTAL, SO IT MUST
+      *STAY OUT OF THE CARRYOVER TOTAL TOO, OR ITS BALANCE WOULD BE
+      *ADDED TO THE CLOSING SIDE OF THE CONTROL FIGURES EVERY SINGLE
+      *NIGHT IT REMAINS ON FILE
+       625-DORMANT-RTN.
+           MOVE SPACES        TO DORMANT-RPT-REC
+           MOVE M-ACCT-NO     TO DORM-ACCT-NO
+           MOVE M-AMOUNT      TO DORM-AMOUNT
+           MOVE M-DEACT-DATE  TO DORM-DEACT-DATE
+           WRITE DORMANT-RPT-REC
+           ADD 1        TO WS-DORMANT-COUNT
+           IF M-DEACT-DATE = WS-RUN-ID
+             ADD M-AMOUNT TO WS-DORMANT-CARRYOVER-TOTAL
+           END-IF.
+      *--------------------------------------------------------------
+      *WRITES THE NEXT PENDING NEW ACCOUNT TO THE NEW FILE, THEN
+      *ADVANCES THE NEW-ACCOUNT TABLE
+       630-WRITE-NEW-ACCT-ENTRY.
+           MOVE WS-NEW-ACCT-NO (NEW-ACCT-IDX)     TO N-ACCT-NO
+           MOVE WS-NEW-ACCT-AMOUNT (NEW-ACCT-IDX) TO N-AMOUNT
+           MOVE 'Y'                               TO N-ACTIVE
+           MOVE SPACES                            TO N-DEACT-DATE
+           WRITE NEW-MASTER-REC
+           ADD N-AMOUNT TO WS-CLOSING-MASTER-TOTAL
+           SET NEW-ACCT-IDX UP BY 1
+           IF NEW-ACCT-IDX > WS-NEW-ACCT-COUNT
+             MOVE 'Y' TO WS-NEW-ACCT-DONE
+           END-IF.
       *----------------------------------------------------------------
-      *CLOSE ALL THE FILES
+      *PRINTS THE RUN'S CONTROL TOTALS SO AN OUT-OF-BALANCE RUN IS
+      *CAUGHT RIGHT AWAY, CLEARS THE CHECKPOINT FILE SINCE THE RUN
+      *FINISHED NORMALLY (SO THE NEXT RUN DOESN'T MISTAKE IT FOR AN
+      *ABENDED RESTART POINT), THEN CLOSES ALL THE OTHER FILES
        700-CLOSE-ALL.
+           DISPLAY '-----------------------------------------------'
+           DISPLAY 'MASTER/TRANSACTION RUN CONTROL TOTALS'
+           DISPLAY '-----------------------------------------------'
+           DISPLAY 'TOTAL TRANSACTIONS READ. . . . . : ' WS-TRANS-COUNT
+           DISPLAY 'TOTAL DOLLAR AMOUNT APPLIED . . . : '
+               WS-TRANS-AMOUNT-TOTAL
+           DISPLAY 'OPENING MASTER-FILE TOTAL . . . . : '
+               WS-OPENING-MASTER-TOTAL
+           DISPLAY 'CLOSING NEW-MASTER-FILE TOTAL . . : '
+               WS-CLOSING-MASTER-TOTAL
+           DISPLAY 'DORMANT CARRYOVER TOTAL . . . . . : '
+               WS-DORMANT-CARRYOVER-TOTAL
+           DISPLAY 'DORMANT ACCOUNTS LISTED FOR REVIEW: '
+               WS-DORMANT-COUNT
+           DISPLAY '-----------------------------------------------'
+           CLOSE CHECKPOINT-FILE
+           OPEN  OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
            CLOSE MASTER-FILE
                  TRANSACTION-FILE
-                 NEW-MASTER-FILE.
+                 NEW-MASTER-FILE
+                 AUDIT-RPT-FILE
+                 HISTORY-FILE
+                 SUSPENSE-FILE
+                 DORMANT-RPT-FILE.
       *****************************************************************
\ No newline at end of file
