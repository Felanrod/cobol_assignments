@@ -0,0 +1,85 @@
+      *NAME: JOEL MURPHY
+      *DATE: AUGUST 10, 2013
+      *PURPOSE: TO LOAD THE LINE-SEQUENTIAL NEW-MASTER-FILE ASSIGN3
+      *         MERGES EACH NIGHT (NMASTR.DAT) BACK INTO THE INDEXED
+      *         MASTER-FILE (MASTER.DAT) FOR THE NEXT NIGHT'S RUN.
+      *         A PLAIN BYTE-FOR-BYTE COPY CANNOT DO THIS - AN INDEXED
+      *         FILE CARRIES KEY/INDEX STRUCTURE A FLAT LINE-SEQUENTIAL
+      *         FILE DOES NOT, SO MASTER.DAT HAS TO BE REBUILT ONE
+      *         RECORD AT A TIME THROUGH A NORMAL WRITE.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MSTRLOAD.
+      *ALL OTHER FOLLOWING PARAGRAPHS ARE OPTIONAL
+       AUTHOR. JOEL MURPHY.
+       INSTALLATION. PC.
+       DATE-WRITTEN. AUGUST 10, 2013.
+       DATE-COMPILED.
+       SECURITY. CAN BE USED BY AUTHORISED PERSONNEL ONLY.
+      ***********************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEW-MASTER-FILE
+             ASSIGN TO 'NMASTR.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MASTER-FILE
+             ASSIGN TO 'MASTER.DAT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS M-ACCT-NO.
+
+      ***********************************************************
+       DATA DIVISION.
+       FILE SECTION.
+      *MIRRORS ASSIGN3'S OWN NEW-MASTER-FILE LAYOUT, FIELD FOR FIELD.
+       FD  NEW-MASTER-FILE
+           RECORD CONTAINS 21 CHARACTERS.
+           COPY MASTREC REPLACING ==MASTER-REC==  BY ==NEW-MASTER-REC==,
+                                   ==M-ACCT-NO==   BY ==N-ACCT-NO==,
+                                   ==M-AMOUNT==    BY ==N-AMOUNT==,
+                                   ==M-ACTIVE==    BY ==N-ACTIVE==,
+                                   ==M-DEACT-DATE== BY ==N-DEACT-DATE==,
+                                   ==ACTIVE==      BY ==N-ACTIVE-YES==,
+                                   ==NOT-ACTIVE==  BY ==N-ACTIVE-NO==.
+
+       FD  MASTER-FILE
+           RECORD CONTAINS 21 CHARACTERS.
+           COPY MASTREC.
+
+       WORKING-STORAGE SECTION.
+       01  MORE-RECORDS       PIC X    VALUE 'Y'.
+
+      **********************************************************
+       PROCEDURE DIVISION.
+      *MAIN PARAGRAPH
+      *REBUILDS MASTER-FILE FROM SCRATCH, ONE RECORD AT A TIME, OUT OF
+      *NEW-MASTER-FILE - WHICH 600-COMPARE-PARA IN ASSIGN3 ALREADY
+      *WROTE IN ASCENDING ACCOUNT-NUMBER ORDER, SO NO SORT IS NEEDED
+      *HERE EITHER
+       100-MAIN-PARA.
+           OPEN INPUT  NEW-MASTER-FILE
+                OUTPUT MASTER-FILE
+           PERFORM 200-READ-NEW-MASTER-PARA
+           PERFORM 300-LOAD-MASTER-PARA UNTIL MORE-RECORDS = 'N'
+           CLOSE NEW-MASTER-FILE
+                 MASTER-FILE
+           STOP RUN.
+      *----------------------------------------------------------------
+      *READ NEXT RECORD FROM NEW-MASTER-FILE
+       200-READ-NEW-MASTER-PARA.
+           READ NEW-MASTER-FILE
+             AT END
+               MOVE 'N' TO MORE-RECORDS
+           END-READ.
+      *----------------------------------------------------------------
+      *COPIES ONE NEW-MASTER-FILE RECORD INTO MASTER-FILE'S OWN
+      *FIELDS AND WRITES IT, THEN READS THE NEXT NEW-MASTER-FILE RECORD
+       300-LOAD-MASTER-PARA.
+           MOVE N-ACCT-NO     TO M-ACCT-NO
+           MOVE N-AMOUNT      TO M-AMOUNT
+           MOVE N-ACTIVE      TO M-ACTIVE
+           MOVE N-DEACT-DATE  TO M-DEACT-DATE
+           WRITE MASTER-REC
+           PERFORM 200-READ-NEW-MASTER-PARA.
+      *****************************************************************
