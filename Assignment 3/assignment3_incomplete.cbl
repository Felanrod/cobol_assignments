@@ -6,14 +6,16 @@
       *CORRESPONDING TO A MASTER RECORD.
       
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ASSIGN2.
+       PROGRAM-ID. ASSIGN3C.
       ***********************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT MASTER-FILE
              ASSIGN TO 'MASTER.DAT'
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS M-ACCT-NO.
            SELECT TRANSACTION-FILE
              ASSIGN TO 'TRANS.DAT'
              ORGANIZATION IS LINE SEQUENTIAL.
@@ -22,23 +24,13 @@
        DATA DIVISION.
        FILE SECTION.
        FD  MASTER-FILE
-           RECORD CONTAINS 13 CHARACTERS.
-       01  MASTER-REC.
-           05 M-ACCT-NO       PIC X(5).
-           05 M-AMOUNT        PIC 9(5)V99.  
-           05 M-ACTIVE        PIC X.
-              88 ACTIVE               VALUE 'Y'.
-              88 NOT-ACTIVE           VALUE 'N'.  
-           
+           RECORD CONTAINS 21 CHARACTERS.
+           COPY MASTREC.
+
        FD  TRANSACTION-FILE
            RECORD CONTAINS 13 CHARACTERS.
-       01  TRANS-REC.
-           05 T-ACCT-NO       PIC X(5).
-           05 T-AMOUNT        PIC 9(5)V99.
-           05 T-CODE          PIC X.
-              88 UPDATE-R              VALUE 'U'.
-              88 DELETE-R              VALUE 'D'.  
-          
+           COPY TRANSREC.
+
        WORKING-STORAGE SECTION.
        01  MORE-RECORDS       PIC X    VALUE 'Y'.   
            
