@@ -16,6 +16,15 @@
            SELECT OUT-REPORT-FILE
                ASSIGN TO 'ASSIGN2.RPT'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL PARM-FILE
+               ASSIGN TO 'ASSIGN2.PRM'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL DATE-CARD-FILE
+               ASSIGN TO 'ASSIGN2.DTE'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-RPT-FILE
+               ASSIGN TO 'ASSIGN2.EXC'
+               ORGANIZATION IS LINE SEQUENTIAL.
       ******************************************************
        DATA DIVISION.
        FILE SECTION.
@@ -34,6 +43,18 @@
            05  IN-SECOND-SPACE         PIC X(10).
        FD  OUT-REPORT-FILE.
        01  OUT-REPORT-REC              PIC X(80).
+      *EACH PARM-FILE RECORD CARRIES ONE LENGTH-OF-SERVICE BONUS TIER
+      *(YEARS OF SERVICE AND THE RATE PAID AT THAT TIER). UP TO 3
+      *TIER RECORDS ARE READ, ONE PER TABLE ENTRY, OVERRIDING THE
+      *WS-BONUS-TABLE DEFAULTS SET IN 810-DEFAULT-BONUS-TABLE-RTN.
+       FD  PARM-FILE.
+       01  PARM-REC.
+           05  PARM-TIER-YEARS         PIC 9(4).
+           05  PARM-TIER-RATE          PIC 9V99.
+       FD  DATE-CARD-FILE.
+       01  DATE-CARD-REC               PIC X(8).
+       FD  EXCEPTION-RPT-FILE.
+       01  EXCEPTION-RPT-REC           PIC X(80).
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREAS.
            05  ARE-THERE-MORE-RECORDS  PIC X(3)     VALUE 'YES'.
@@ -44,16 +65,34 @@
            05  WS-RECORD-CTR           PIC 9(3)     VALUE ZERO.
            05  WS-OFFICE-HOLD          PIC XX       VALUE ZEROS.
            05  WS-TERR-HOLD            PIC XX       VALUE ZEROS.
-           05  WS-OUT-BONUS            PIC 9(5)V99  VALUE ZEROS.
+           05  WS-OUT-BONUS            PIC 9(6)V99  VALUE ZEROS.
+           05  WS-OFFICE-COUNT         PIC 9(3)     VALUE ZERO.
+           05  WS-OFFICE-BONUS-TOTAL   PIC 9(7)V99  VALUE ZERO.
+           05  WS-TERR-COUNT           PIC 9(3)     VALUE ZERO.
+           05  WS-TERR-BONUS-TOTAL     PIC 9(7)V99  VALUE ZERO.
+           05  WS-GRAND-COUNT          PIC 9(5)     VALUE ZERO.
+           05  WS-GRAND-BONUS-TOTAL    PIC 9(7)V99  VALUE ZERO.
            05  WS-T-DATE.
                10  WS-IN-YR            PIC 9(4).
                10  WS-IN-MO            PIC 9(2).
                10  WS-IN-DAY           PIC 9(2).
            05  WS-MAX-YEARS            PIC 9(4).
+           05  WS-LEAP-QUOTIENT        PIC 9(4).
+           05  WS-LEAP-REMAINDER-4     PIC 9(4).
+           05  WS-LEAP-REMAINDER-100   PIC 9(4).
+           05  WS-LEAP-REMAINDER-400   PIC 9(4).
+           05  WS-SERVICE-YEARS        PIC 9(4)     VALUE ZERO.
+           05  WS-BONUS-RATE-USED      PIC 9V99     VALUE ZERO.
+           05  WS-PARM-EOF-SW          PIC X        VALUE 'N'.
+      *LENGTH-OF-SERVICE BONUS TABLE. DEFAULTED BY
+      *810-DEFAULT-BONUS-TABLE-RTN, OPTIONALLY OVERRIDDEN ONE TIER
+      *PER PARM-FILE RECORD BY 820-LOAD-PARM-RTN.
+           05  WS-BONUS-TABLE.
+               10  WS-BONUS-TIER OCCURS 3 TIMES INDEXED BY WS-TIER-IDX.
+                   15  WS-TIER-YEARS    PIC 9(4).
+                   15  WS-TIER-RATE     PIC 9V99.
       *CONSTANTS
        01  WS-CONSTANTS.
-           05  WS-BONUS-AMOUNT         PIC 9V9      VALUE 0.1. 
-           05  WS-BONUS-YEAR           PIC 9(4)     VALUE 1994.
            05  WS-MAX-MONTHS           PIC 9(2)     VALUE 12.
            05  WS-JAN                  PIC 99       VALUE 01.
            05  WS-MAR                  PIC 99       VALUE 03.
@@ -110,9 +149,21 @@
            05                          PIC X(6)     VALUE SPACES.
            05  DL-OUT-EMPLOYEE-NAME    PIC X(20).
            05                          PIC X(4)     VALUE SPACES.
-           05  DL-OUT-BONUS            PIC $ZZ,ZZZ.99
+           05  DL-OUT-BONUS            PIC $ZZZ,ZZZ.99
                BLANK WHEN ZERO.
-           05                          PIC X(40)     VALUE SPACES.
+           05                          PIC X(39)     VALUE SPACES.
+       01  DL-SUBTOTAL-LINE.
+           05                          PIC X(6)     VALUE SPACES.
+           05  DL-SUBTOTAL-LABEL       PIC X(16).
+           05  DL-SUBTOTAL-COUNT       PIC ZZZZ9.
+           05                          PIC X(3)     VALUE SPACES.
+           05  DL-SUBTOTAL-BONUS       PIC $$,$$$,$$9.99.
+           05                          PIC X(29)    VALUE SPACES.
+       01  WS-EXCEPTION-LINE.
+           05                          PIC X(7)     VALUE 'RECORD '.
+           05  WS-EXCEPTION-RECORD-NO  PIC ZZ9.
+           05                          PIC X(4)     VALUE SPACES.
+           05  WS-EXCEPTION-REASON     PIC X(60).
       ******************************************************
        PROCEDURE DIVISION.
       *MAIN MODULE CONTROLS THE DIRECTION OF THE PROGRAM LOGIC
@@ -132,15 +183,31 @@
              END-READ
            END-PERFORM
       *IF THERE ARE NO MORE RECORDS DO THE TERRITORY BREAK
-      *CLOSE THE FILES
-           PERFORM 600-TERR-BREAK
+      *PRINT THE GRAND TOTAL AND CLOSE THE FILES
+      *SKIPPED WHEN THE INPUT FILE HAD NO RECORDS AT ALL - FIRST-RECORD
+      *NEVER GOT FLIPPED TO 'NO ' BY 500-CALC-RTN, SO THERE WAS NEVER A
+      *HEADING OR A DETAIL LINE, AND A TERRITORY/OFFICE BREAK HERE
+      *WOULD ONLY PRINT BOGUS ZERO-VALUE SUBTOTAL LINES
+           IF FIRST-RECORD = 'NO '
+             PERFORM 600-TERR-BREAK
+           END-IF
+           PERFORM 850-GRAND-TOTAL-RTN
            PERFORM 900-END-OF-JOB-RTN
            STOP RUN.
       
-      *GETS THE CURRENT DATE AND FORMATS IT AS REQUIRED
+      *GETS THE RUN DATE FROM A ONE-LINE DATE CARD IF ONE WAS
+      *SUPPLIED, OTHERWISE FALLS BACK TO THE CONSOLE ACCEPT FOR
+      *AN AD HOC MANUAL RUN, AND FORMATS THE DATE AS REQUIRED
        200-DATE-ACCEPT-RTN.
-           DISPLAY "PLEASE ENTER TODAY'S DATE (YYYYMMDD): "
-           ACCEPT WS-T-DATE
+           OPEN INPUT DATE-CARD-FILE
+           READ DATE-CARD-FILE
+             AT END
+               DISPLAY "PLEASE ENTER TODAY'S DATE (YYYYMMDD): "
+               ACCEPT WS-T-DATE
+             NOT AT END
+               MOVE DATE-CARD-REC TO WS-T-DATE
+           END-READ
+           CLOSE DATE-CARD-FILE
            MOVE WS-IN-YR  TO HL-OUT-YR
            MOVE WS-IN-MO  TO HL-OUT-MO
            MOVE WS-IN-DAY TO HL-OUT-DAY.
@@ -191,9 +258,9 @@
                              IF   (IN-DAY           <= WS-MAX-31-DAYS)
                                PERFORM 500-CALC-RTN
                              ELSE
-                               DISPLAY 'THE MONTH CANNOT HAVE MORE THAN
-      -' 31 DAYS FOR RECORD NUMBER, ', WS-RECORD-CTR
-                               STOP RUN
+                               MOVE 'MONTH CANNOT HAVE MORE THAN 31 DAY'
+                                 TO WS-EXCEPTION-REASON
+                               PERFORM 490-EXCEPTION-RTN
                              END-IF
                            ELSE
       *IS THE MONTH ONE OF THE MONTHS WITH 30 DAYS?
@@ -205,66 +272,95 @@
                                IF (IN-DAY           <= WS-MAX-30-DAYS)
                                  PERFORM 500-CALC-RTN
                                ELSE
-                                 DISPLAY 'THE MONTH CANNOT HAVE MORE',
-      -' THAN 30 DAYS FOR RECORD NUMBER, ', WS-RECORD-CTR
-                                 STOP RUN
+                                 MOVE 'MONTH CANNOT HAVE OVER 30 DAYS'
+                                   TO WS-EXCEPTION-REASON
+                                 PERFORM 490-EXCEPTION-RTN
                                END-IF
       *SINCE THE MONTH IS FEBRUARY IS THE DAY BETWEEN 1 AND 29?
       *IF IT IS CALCULATE THE BONUSES
                              ELSE
+                               PERFORM 450-LEAP-YEAR-CHECK-PARA
                                IF (IN-DAY           <= WS-MAX-FEB-DAYS)
                                  PERFORM 500-CALC-RTN
                                ELSE
-                                 DISPLAY 'FEBRUARY CANNOT HAVE MORE',
-      -' THAN 29 DAYS FOR RECORD NUMBER, ', WS-RECORD-CTR
-                                 STOP RUN
+                                 MOVE 'FEBRUARY HAS NO MORE THAN 29 DAY'
+                                   TO WS-EXCEPTION-REASON
+                                 PERFORM 490-EXCEPTION-RTN
                                END-IF
                              END-IF
                            END-IF
                          ELSE
-                           DISPLAY 'MONTH NEEDS TO BE BETWEEN 1 AND ',
-      -WS-MAX-MONTHS, ' FOR RECORD NUMBER, ', WS-RECORD-CTR
-                           STOP RUN
+                           MOVE 'MONTH NEEDS TO BE BETWEEN 1 AND 12'
+                             TO WS-EXCEPTION-REASON
+                           PERFORM 490-EXCEPTION-RTN
                          END-IF
                        ELSE
-                         DISPLAY 'YEAR NEEDS TO BE BETWEEN ',
-      -WS-MIN-YEARS, ' AND ', WS-IN-YR, ' FOR RECORD NUMBER, ',
-      -WS-RECORD-CTR
-                         STOP RUN
+                         MOVE 'YEAR MUST BE BETWEEN 1900 AND TODAY''S'
+                           TO WS-EXCEPTION-REASON
+                         PERFORM 490-EXCEPTION-RTN
                        END-IF
                      ELSE
-                       DISPLAY 'DAY NEEDS TO BE A POSITIVE NUMBER FOR',
-      -' RECORD NUMBER, ', WS-RECORD-CTR
-                       STOP RUN
+                       MOVE 'DAY NEEDS TO BE A POSITIVE NUMBER'
+                         TO WS-EXCEPTION-REASON
+                       PERFORM 490-EXCEPTION-RTN
                      END-IF
                    ELSE
-                     DISPLAY 'DAY NEEDS TO BE NUMERIC FOR RECORD',
-      -' NUMBER, ', WS-RECORD-CTR
-                     STOP RUN
+                     MOVE 'DAY NEEDS TO BE NUMERIC'
+                       TO WS-EXCEPTION-REASON
+                     PERFORM 490-EXCEPTION-RTN
                    END-IF
                  ELSE
-                   DISPLAY 'MONTH NEEDS TO BE NUMERIC FOR RECORD',
-      -' NUMBER, ', WS-RECORD-CTR
-                   STOP RUN
+                   MOVE 'MONTH NEEDS TO BE NUMERIC'
+                     TO WS-EXCEPTION-REASON
+                   PERFORM 490-EXCEPTION-RTN
                  END-IF
                ELSE
-                 DISPLAY 'YEAR NEEDS TO BE NUMERIC FOR RECORD',
-      -' NUMBER, ', WS-RECORD-CTR
-                 STOP RUN
+                 MOVE 'YEAR NEEDS TO BE NUMERIC'
+                   TO WS-EXCEPTION-REASON
+                 PERFORM 490-EXCEPTION-RTN
                END-IF
              ELSE
-               DISPLAY 'SALARY MUST BE A POSITIVE NUMBER FOR RECORD',
-      -' NUMBER, ', WS-RECORD-CTR
-               STOP RUN
+               MOVE 'SALARY MUST BE A POSITIVE NUMBER'
+                 TO WS-EXCEPTION-REASON
+               PERFORM 490-EXCEPTION-RTN
              END-IF
            ELSE
-             DISPLAY 'THE SALARY NEEDS TO BE NUMERIC FOR RECORD',
-      -' NUMBER, ', WS-RECORD-CTR
-             STOP RUN
+             MOVE 'THE SALARY NEEDS TO BE NUMERIC'
+               TO WS-EXCEPTION-REASON
+             PERFORM 490-EXCEPTION-RTN
            END-IF.
-      
+
+      *WRITES THE RECORD NUMBER AND REASON TO THE EXCEPTIONS REPORT
+      *SO A BAD RECORD IS SKIPPED INSTEAD OF ABORTING THE WHOLE RUN
+       490-EXCEPTION-RTN.
+           MOVE WS-RECORD-CTR        TO WS-EXCEPTION-RECORD-NO
+           WRITE EXCEPTION-RPT-REC   FROM WS-EXCEPTION-LINE.
+
+      *SETS THE FEBRUARY DAY LIMIT TO 29 OR 28 DEPENDING ON WHETHER
+      *IN-YEAR IS ACTUALLY A LEAP YEAR (DIVISIBLE BY 4, BUT NOT BY
+      *100 UNLESS ALSO DIVISIBLE BY 400)
+       450-LEAP-YEAR-CHECK-PARA.
+           DIVIDE IN-YEAR BY 4   GIVING WS-LEAP-QUOTIENT
+             REMAINDER WS-LEAP-REMAINDER-4
+           END-DIVIDE
+           DIVIDE IN-YEAR BY 100 GIVING WS-LEAP-QUOTIENT
+             REMAINDER WS-LEAP-REMAINDER-100
+           END-DIVIDE
+           DIVIDE IN-YEAR BY 400 GIVING WS-LEAP-QUOTIENT
+             REMAINDER WS-LEAP-REMAINDER-400
+           END-DIVIDE
+           IF WS-LEAP-REMAINDER-4 = 0 AND WS-LEAP-REMAINDER-100 NOT = 0
+             MOVE 29 TO WS-MAX-FEB-DAYS
+           ELSE
+             IF WS-LEAP-REMAINDER-400 = 0
+               MOVE 29 TO WS-MAX-FEB-DAYS
+             ELSE
+               MOVE 28 TO WS-MAX-FEB-DAYS
+             END-IF
+           END-IF.
+
       *INITIALIZES THE TERRITORY AND OFFICE NUMBERS WITH THE FIRST
-      *RECORD'S. WRITES THE HEADINGS TO THE OUTPUT.       
+      *RECORD'S. WRITES THE HEADINGS TO THE OUTPUT.
        500-CALC-RTN.
            EVALUATE TRUE
              WHEN FIRST-RECORD = 'YES'
@@ -284,49 +380,138 @@
                PERFORM 700-OFFICE-BREAK
            END-EVALUATE
            MOVE IN-EMPLOYEE-NAME TO DL-OUT-EMPLOYEE-NAME
-      *CHECK IF THE RECORD'S YEAR IS LESS THAN 1994
-      *IF IT IS CALCULATE THE BONUS, IF IT ISN'T THEN THE BONUS IS 0
-           IF IN-YEAR < WS-BONUS-YEAR
-              COMPUTE DL-OUT-BONUS = IN-ANNUAL-SALARY * WS-BONUS-AMOUNT
-              ON SIZE ERROR
-                DISPLAY 'TOTAL BONUS FIELD SHORT AT RECORD '
-                'NUMBER, ', WS-RECORD-CTR
-                STOP RUN
-              END-COMPUTE
-           ELSE
-              MOVE 0 TO DL-OUT-BONUS
-           END-IF
-           WRITE OUT-REPORT-REC    FROM DL-NAME-BONUS-LINE
-             AFTER ADVANCING 2 LINES.
-             
+      *LOOK UP THE BONUS RATE EARNED FOR THIS EMPLOYEE'S YEARS OF
+      *SERVICE (WS-T-DATE'S YEAR LESS THE HIRE YEAR) IN THE TIERED
+      *BONUS TABLE, THEN APPLY IT TO THE ANNUAL SALARY
+           COMPUTE WS-SERVICE-YEARS = WS-IN-YR - IN-YEAR
+           PERFORM 550-BONUS-LOOKUP-RTN
+      *A BONUS TOO LARGE FOR THE REPORT FIELD IS SKIPPED AND REPORTED
+      *ON THE EXCEPTIONS REPORT INSTEAD OF ABORTING THE WHOLE RUN
+           COMPUTE WS-OUT-BONUS = IN-ANNUAL-SALARY * WS-BONUS-RATE-USED
+             ON SIZE ERROR
+               MOVE 'BONUS AMOUNT TOO LARGE FOR REPORT FIELD'
+                 TO WS-EXCEPTION-REASON
+               PERFORM 490-EXCEPTION-RTN
+             NOT ON SIZE ERROR
+               MOVE WS-OUT-BONUS TO DL-OUT-BONUS
+               WRITE OUT-REPORT-REC    FROM DL-NAME-BONUS-LINE
+                 AFTER ADVANCING 2 LINES
+               ADD 1            TO WS-OFFICE-COUNT
+                                    WS-TERR-COUNT
+                                    WS-GRAND-COUNT
+               ADD WS-OUT-BONUS TO WS-OFFICE-BONUS-TOTAL
+                                    WS-TERR-BONUS-TOTAL
+                                    WS-GRAND-BONUS-TOTAL
+           END-COMPUTE.
+
+      *FINDS THE HIGHEST BONUS TIER THIS EMPLOYEE'S YEARS OF SERVICE
+      *QUALIFY FOR. TIERS ARE KEPT IN ASCENDING YEARS ORDER, SO THE
+      *LAST TIER THAT MATCHES IN 560-TIER-CHECK-RTN WINS.
+       550-BONUS-LOOKUP-RTN.
+           MOVE ZERO TO WS-BONUS-RATE-USED
+           PERFORM 560-TIER-CHECK-RTN
+             VARYING WS-TIER-IDX FROM 1 BY 1
+             UNTIL WS-TIER-IDX > 3.
+
+      *IF THE EMPLOYEE'S SERVICE MEETS OR EXCEEDS THIS TIER'S
+      *THRESHOLD, ADOPT ITS RATE
+       560-TIER-CHECK-RTN.
+           IF WS-SERVICE-YEARS >= WS-TIER-YEARS (WS-TIER-IDX)
+             MOVE WS-TIER-RATE (WS-TIER-IDX) TO WS-BONUS-RATE-USED
+           END-IF.
+
       *CONTROLS THE TERRITORY BREAK
       *EVERY TIME THE TERRITORY CHANGES THE OFFICE DOES TO
       *IF THERE ARE MORE RECORDS TO READ ASSIGN THE NEW TERRITORY
       *NUMBER TO THE TERRITORY NUMBER VARIABLE
        600-TERR-BREAK.
            PERFORM 700-OFFICE-BREAK
+           PERFORM 625-TERR-SUBTOTAL-RTN
            IF MORE-RECORDS
              MOVE IN-TERR-NO     TO WS-TERR-HOLD
              PERFORM 300-HEADING-RTN
            END-IF.
-             
+
+      *PRINTS THE TERRITORY SUBTOTAL LINE AND RESETS THE TERRITORY
+      *ACCUMULATORS FOR THE NEXT TERRITORY
+       625-TERR-SUBTOTAL-RTN.
+           MOVE 'TERRITORY TOTAL'  TO DL-SUBTOTAL-LABEL
+           MOVE WS-TERR-COUNT      TO DL-SUBTOTAL-COUNT
+           MOVE WS-TERR-BONUS-TOTAL TO DL-SUBTOTAL-BONUS
+           WRITE OUT-REPORT-REC    FROM DL-SUBTOTAL-LINE
+             AFTER ADVANCING 2 LINES
+           MOVE ZERO TO WS-TERR-COUNT
+                        WS-TERR-BONUS-TOTAL.
+
       *CONTROLS THE OFFICE BREAK
       *IF THERE ARE MORE RECORDS TO READ ASSIGN THE NEW OFFICE
       *NUMBER TO THE OFFICE NUMBER VARIABLE
        700-OFFICE-BREAK.
+           PERFORM 725-OFFICE-SUBTOTAL-RTN
            IF MORE-RECORDS
              MOVE IN-OFFICE-NO  TO WS-OFFICE-HOLD
              IF IN-TERR-NO = WS-TERR-HOLD
                 PERFORM 300-HEADING-RTN
              END-IF
            END-IF.
-           
-      *OPENS THE FILES
+
+      *PRINTS THE OFFICE SUBTOTAL LINE AND RESETS THE OFFICE
+      *ACCUMULATORS FOR THE NEXT OFFICE
+       725-OFFICE-SUBTOTAL-RTN.
+           MOVE 'OFFICE TOTAL'    TO DL-SUBTOTAL-LABEL
+           MOVE WS-OFFICE-COUNT   TO DL-SUBTOTAL-COUNT
+           MOVE WS-OFFICE-BONUS-TOTAL TO DL-SUBTOTAL-BONUS
+           WRITE OUT-REPORT-REC   FROM DL-SUBTOTAL-LINE
+             AFTER ADVANCING 2 LINES
+           MOVE ZERO TO WS-OFFICE-COUNT
+                        WS-OFFICE-BONUS-TOTAL.
+
+      *PRINTS THE GRAND TOTAL LINE FOR THE ENTIRE RUN
+       850-GRAND-TOTAL-RTN.
+           MOVE 'GRAND TOTAL'     TO DL-SUBTOTAL-LABEL
+           MOVE WS-GRAND-COUNT    TO DL-SUBTOTAL-COUNT
+           MOVE WS-GRAND-BONUS-TOTAL TO DL-SUBTOTAL-BONUS
+           WRITE OUT-REPORT-REC   FROM DL-SUBTOTAL-LINE
+             AFTER ADVANCING 2 LINES.
+
+      *OPENS THE FILES AND LOADS THE LENGTH-OF-SERVICE BONUS TABLE,
+      *ONE TIER PER PARAMETER CARD SUPPLIED, OTHERWISE THE
+      *810-DEFAULT-BONUS-TABLE-RTN VALUES ARE USED AS DEFAULTS
        800-INITIALIZATION-RTN.
            OPEN     INPUT  IN-EMPLOYEE-FILE
-                    OUTPUT OUT-REPORT-FILE.
-       
+                    OUTPUT OUT-REPORT-FILE
+                    OUTPUT EXCEPTION-RPT-FILE
+           PERFORM 810-DEFAULT-BONUS-TABLE-RTN
+           OPEN     INPUT  PARM-FILE
+           PERFORM 820-LOAD-PARM-RTN
+             VARYING WS-TIER-IDX FROM 1 BY 1
+             UNTIL WS-TIER-IDX > 3
+             OR     WS-PARM-EOF-SW = 'Y'
+           CLOSE    PARM-FILE.
+
+      *THE SHOP'S STANDARD TENURE-BASED BONUS POLICY: 5% AT 10 YEARS,
+      *10% AT 20 YEARS, 15% AT 30+ YEARS
+       810-DEFAULT-BONUS-TABLE-RTN.
+           MOVE 10  TO WS-TIER-YEARS (1)
+           MOVE .05 TO WS-TIER-RATE  (1)
+           MOVE 20  TO WS-TIER-YEARS (2)
+           MOVE .10 TO WS-TIER-RATE  (2)
+           MOVE 30  TO WS-TIER-YEARS (3)
+           MOVE .15 TO WS-TIER-RATE  (3).
+
+      *ONE PARM-FILE RECORD OVERRIDES ONE BONUS-TABLE TIER, IN THE
+      *SAME ORDER THE TABLE IS DEFAULTED IN
+       820-LOAD-PARM-RTN.
+           READ PARM-FILE
+             AT END
+               MOVE 'Y' TO WS-PARM-EOF-SW
+             NOT AT END
+               MOVE PARM-TIER-YEARS TO WS-TIER-YEARS (WS-TIER-IDX)
+               MOVE PARM-TIER-RATE  TO WS-TIER-RATE  (WS-TIER-IDX)
+           END-READ.
+
       *CLOSES THE FILES
        900-END-OF-JOB-RTN.
            CLOSE     IN-EMPLOYEE-FILE
-                     OUT-REPORT-FILE.
\ No newline at end of file
+                     OUT-REPORT-FILE
+                     EXCEPTION-RPT-FILE.
\ No newline at end of file
