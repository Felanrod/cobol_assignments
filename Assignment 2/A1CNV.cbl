@@ -0,0 +1,112 @@
+      *NAME: JOEL MURPHY
+      *DATE: JULY 22, 2013
+      *PURPOSE: TO REFORMAT THE SORTED A1 EMPLOYEE EXTRACT (EDITED,
+      *         WITH A TRAILING RAW-SALARY/HIRE-DATE TAIL) INTO THE
+      *         UNEDITED EMPLOYEE-INPUT LAYOUT THE BONUS REPORT
+      *         (ASSIGN2) READS.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. A1CNV.
+      *ALL OTHER FOLLOWING PARAGRAPHS ARE OPTIONAL
+       AUTHOR. JOEL MURPHY.
+       INSTALLATION. PC.
+       DATE-WRITTEN. JULY 22, 2013.
+       DATE-COMPILED.
+       SECURITY. CAN BE USED BY AUTHORISED PERSONNEL ONLY.
+      ***********************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-IN
+             ASSIGN TO 'A1SORT.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUT-EMPLOYEE-FILE
+             ASSIGN TO 'CH0901.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+      ***********************************************************
+       DATA DIVISION.
+       FILE SECTION.
+      *MIRRORS A1'S EMPLOYEE-RECORD (OUTPUT-DATA), INCLUDING THE
+      *UNEDITED SALARY AND HIRE-DATE FIELDS A1 APPENDED FOR THIS
+      *PROGRAM'S USE.
+       FD  EXTRACT-IN
+           RECORD CONTAINS 90 CHARACTERS.
+       01  EXTRACT-IN-REC.
+           05                             PIC X(5).
+           05 IN-EMPLOYEE-NO-OUT          PIC X(5).
+           05                             PIC X(2).
+           05 IN-EMPLOYEE-NAME-OUT        PIC X(20).
+           05                             PIC X(1).
+           05 IN-TERRITORY-NO-OUT         PIC X(2).
+           05                             PIC X(3).
+           05 IN-OFFICE-NO-OUT            PIC X(2).
+           05                             PIC X(2).
+           05 IN-ANNUAL-SALARY-OUT        PIC $ZZZ,ZZZ.99.
+           05                             PIC X(2).
+           05 IN-SOC-SEC-NO-OUT           PIC X(9).
+           05                             PIC X(2).
+           05 IN-NO-OF-DEPENDS-OUT        PIC X(2).
+           05                             PIC X(2).
+           05 IN-JOB-CLASS-CODE-OUT       PIC X(2).
+           05                             PIC X(2).
+           05 IN-ANNUAL-SALARY-RAW-OUT    PIC 9(6).
+           05                             PIC X(2).
+           05 IN-DATE-HIRED-OUT.
+               10 IN-MONTH-HIRED-OUT      PIC 99.
+               10 IN-DAY-HIRED-OUT        PIC 99.
+               10 IN-YEAR-HIRED-OUT       PIC 9(4).
+
+      *ASSIGN2'S OWN UNEDITED EMPLOYEE-INPUT LAYOUT.
+       FD  OUT-EMPLOYEE-FILE
+           RECORD CONTAINS 82 CHARACTERS.
+       01  OUT-EMPLOYEE-REC.
+           05  OUT-EMPLOYEE-NO          PIC X(5).
+           05  OUT-EMPLOYEE-NAME        PIC X(20).
+           05  OUT-TERR-NO              PIC XX.
+           05  OUT-OFFICE-NO            PIC XX.
+           05  OUT-ANNUAL-SALARY        PIC 9(6).
+           05  OUT-FIRST-SPACE          PIC X(29) VALUE SPACES.
+           05  OUT-DATE-HIRED.
+               10  OUT-MONTH            PIC 99.
+               10  OUT-DAY              PIC 99.
+               10  OUT-YEAR             PIC 9(4).
+           05  OUT-SECOND-SPACE         PIC X(10) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+       01  MORE-RECORDS       PIC X    VALUE 'Y'.
+
+      **********************************************************
+       PROCEDURE DIVISION.
+      *MAIN PARAGRAPH
+      *OPEN FILES, READ THE SORTED EXTRACT, CONVERT EACH RECORD
+      *UNTIL THE EXTRACT REACHES THE END, THEN CLOSE ALL FILES
+       100-MAIN-PARA.
+           OPEN INPUT  EXTRACT-IN
+                OUTPUT OUT-EMPLOYEE-FILE
+           PERFORM 200-READ-EXTRACT-PARA
+           PERFORM 300-CONVERT-PARA UNTIL MORE-RECORDS = 'N'
+           CLOSE EXTRACT-IN
+                 OUT-EMPLOYEE-FILE
+           STOP RUN.
+      *----------------------------------------------------------------
+      *READ NEXT RECORD FROM THE SORTED A1 EXTRACT
+       200-READ-EXTRACT-PARA.
+           READ EXTRACT-IN
+             AT END
+               MOVE 'N' TO MORE-RECORDS
+           END-READ.
+      *----------------------------------------------------------------
+      *REFORMATS ONE A1 EXTRACT RECORD INTO ASSIGN2'S EMPLOYEE-INPUT
+      *LAYOUT, THEN READS THE NEXT EXTRACT RECORD
+       300-CONVERT-PARA.
+           MOVE SPACES                  TO OUT-EMPLOYEE-REC
+           MOVE IN-EMPLOYEE-NO-OUT      TO OUT-EMPLOYEE-NO
+           MOVE IN-EMPLOYEE-NAME-OUT    TO OUT-EMPLOYEE-NAME
+           MOVE IN-TERRITORY-NO-OUT     TO OUT-TERR-NO
+           MOVE IN-OFFICE-NO-OUT        TO OUT-OFFICE-NO
+           MOVE IN-ANNUAL-SALARY-RAW-OUT TO OUT-ANNUAL-SALARY
+           MOVE IN-DATE-HIRED-OUT       TO OUT-DATE-HIRED
+           WRITE OUT-EMPLOYEE-REC
+           PERFORM 200-READ-EXTRACT-PARA.
+      *****************************************************************
