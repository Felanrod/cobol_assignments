@@ -0,0 +1,45 @@
+      *NAME: JOEL MURPHY
+      *DATE: JULY 22, 2013
+      *PURPOSE: TO WRITE TODAY'S DATE TO THE DATE-CARD FILE ASSIGN2
+      *         READS ITS RUN DATE FROM, SO AN UNATTENDED BATCH RUN
+      *         NEVER FALLS THROUGH TO ASSIGN2'S CONSOLE ACCEPT.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATECRD.
+      *ALL OTHER FOLLOWING PARAGRAPHS ARE OPTIONAL
+       AUTHOR. JOEL MURPHY.
+       INSTALLATION. PC.
+       DATE-WRITTEN. JULY 22, 2013.
+       DATE-COMPILED.
+       SECURITY. CAN BE USED BY AUTHORISED PERSONNEL ONLY.
+      ***********************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATE-CARD-FILE
+             ASSIGN TO 'ASSIGN2.DTE'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+      ***********************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATE-CARD-FILE
+           RECORD CONTAINS 8 CHARACTERS.
+       01  DATE-CARD-REC                PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TODAY                     PIC 9(8).
+
+      **********************************************************
+       PROCEDURE DIVISION.
+      *MAIN PARAGRAPH
+      *GETS TODAY'S DATE FROM THE SYSTEM CLOCK AND WRITES IT AS A
+      *ONE-LINE DATE CARD FOR ASSIGN2 TO READ INSTEAD OF PROMPTING
+       100-MAIN-PARA.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           OPEN OUTPUT DATE-CARD-FILE
+           MOVE WS-TODAY TO DATE-CARD-REC
+           WRITE DATE-CARD-REC
+           CLOSE DATE-CARD-FILE
+           STOP RUN.
+      *****************************************************************
