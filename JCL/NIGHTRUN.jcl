@@ -0,0 +1,123 @@
+//NIGHTRUN JOB (ACCTG),'J MURPHY',CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY PAYROLL / BONUS / MASTER-UPDATE DRIVER STREAM          *
+//* ------------------------------------------------------------- *
+//* STEP010  RUNS A1, PRODUCING THE FORMATTED EMPLOYEE EXTRACT.    *
+//* STEP020  SORTS THAT EXTRACT INTO TERRITORY/OFFICE ORDER (THE   *
+//*          ORDER 600-TERR-BREAK AND 700-OFFICE-BREAK ASSUME),    *
+//*          OMITTING A1'S TRAILER RECORD, AND HOLDS IT AT AN      *
+//*          INTERMEDIATE HFS PATH IN A1'S OWN RECORD LAYOUT.      *
+//* STEP025  RUNS A1CNV, REFORMATTING THAT SORTED EXTRACT INTO     *
+//*          ASSIGN2'S NATIVE EMPLOYEE-INPUT LAYOUT AND DROPPING   *
+//*          IT AT THE HFS PATH ASSIGN2 READS ITS EMPLOYEE INPUT   *
+//*          FROM (CH0901.DAT).                                    *
+//* STEP028  RUNS DATECRD, WRITING TODAY'S DATE TO THE HFS PATH    *
+//*          ASSIGN2 READS ITS DATE CARD FROM (ASSIGN2.DTE), SO    *
+//*          THIS UNATTENDED RUN NEVER HITS ASSIGN2'S CONSOLE      *
+//*          ACCEPT FALLBACK.                                      *
+//* STEP030  RUNS ASSIGN2, THE LENGTH-OF-SERVICE BONUS REPORT.     *
+//* STEP035  SORTS TRANS.DAT INTO ACCOUNT-NUMBER ORDER, WHICH THE  *
+//*          MASTER-UPDATE PROGRAM'S MATCH-MERGE REQUIRES.         *
+//*          MASTER.DAT ITSELF NEEDS NO SORT STEP HERE: IT IS AN   *
+//*          INDEXED (KEYED) FILE, SO ITS ACCESS METHOD ALREADY    *
+//*          DELIVERS RECORDS IN ASCENDING M-ACCT-NO ORDER.        *
+//* STEP040  RUNS ASSIGN3, THE MASTER/TRANSACTION FILE UPDATE.     *
+//* STEP045  RUNS MSTRLOAD, WHICH LOADS THE MERGED NEW-MASTER-FILE   *
+//*          BACK INTO THE LIVE INDEXED MASTER.DAT PATH SO TONIGHT'S *
+//*          ADDS/UPDATES/DELETES ARE THERE FOR TOMORROW NIGHT'S RUN.*
+//*                                                                *
+//* EACH STEP'S COND= BYPASSES THAT STEP IF ANY EARLIER STEP       *
+//* ENDED WITH A NON-ZERO CONDITION CODE, SO A BAD STEP'S OUTPUT   *
+//* NEVER SILENTLY FEEDS THE NEXT ONE.                             *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=A1
+//A1IN     DD   DSN=PROD.PAYROLL.EMPMAST,DISP=SHR
+//A1OUT    DD   DSN=&&EMPEXTR,DISP=(NEW,PASS),UNIT=SYSDA,
+//              SPACE=(TRK,(10,5),RLSE),DCB=(RECFM=FB,LRECL=90)
+//A1REJ    DD   DSN=PROD.PAYROLL.REJECTS,DISP=(NEW,CATLG,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80)
+//A1DUP    DD   DSN=PROD.PAYROLL.DUPRPT,DISP=(NEW,CATLG,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=40)
+//A1CSV    DD   DSN=PROD.PAYROLL.EXTRCSV,DISP=(NEW,CATLG,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(10,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80)
+//*
+//* TERRITORY-NO-OUT IS AT OFFSET 34 AND OFFICE-NO-OUT AT OFFSET 39
+//* OF EMPLOYEE-RECORD, EACH 2 CHARACTERS WIDE. TRAILR-ID AT OFFSET 1
+//* IS OMITTED SO A1'S TRAILER RECORD NEVER REACHES A1CNV.
+//STEP020  EXEC PGM=SORT,COND=(0,NE,STEP010)
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=&&EMPEXTR,DISP=(OLD,DELETE)
+//SORTOUT  DD   PATH='A1SORT.DAT',
+//              PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//              PATHMODE=(SIRUSR,SIWUSR,SIRGRP),
+//              PATHDISP=(KEEP,DELETE)
+//SYSIN    DD   *
+  SORT FIELDS=(34,2,CH,A,39,2,CH,A)
+  OMIT COND=(1,6,CH,EQ,C'TRAILR')
+/*
+//*
+//* A1CNV READS/WRITES THE HFS PATHS IT'S HARD-CODED TO, SO NO
+//* FURTHER DD CARDS ARE NEEDED FOR THIS STEP.
+//STEP025  EXEC PGM=A1CNV,COND=((0,NE,STEP010),(0,NE,STEP020))
+//*
+//* DATECRD IS LIKEWISE HARD-CODED TO ITS OWN OUTPUT HFS PATH.
+//STEP028  EXEC PGM=DATECRD,
+//              COND=((0,NE,STEP010),(0,NE,STEP020),(0,NE,STEP025))
+//*
+//* ASSIGN2'S OWN REPORT/PARM/DATE-CARD/EXCEPTION FILES ARE ALSO
+//* HARD-CODED HFS PATHS IN THE PROGRAM, SO NO FURTHER DD CARDS
+//* ARE NEEDED FOR THIS STEP TO FIND OR PRODUCE THEM.
+//STEP030  EXEC PGM=ASSIGN2,
+//              COND=((0,NE,STEP010),(0,NE,STEP020),(0,NE,STEP025),
+//              (0,NE,STEP028))
+//*
+//* T-ACCT-NO IS THE FIRST 5 CHARACTERS OF TRANS-REC.
+//STEP035  EXEC PGM=SORT,
+//              COND=((0,NE,STEP010),(0,NE,STEP020),(0,NE,STEP025),
+//              (0,NE,STEP028),(0,NE,STEP030))
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   PATH='TRANS.DAT',
+//              PATHOPTS=(ORDONLY)
+//SORTOUT  DD   DSN=&&TRANSRT,DISP=(NEW,PASS),UNIT=SYSDA,
+//              SPACE=(TRK,(5,5),RLSE),DCB=(RECFM=FB,LRECL=13)
+//SYSIN    DD   *
+  SORT FIELDS=(1,5,CH,A)
+/*
+//*
+//* COPY THE RESEQUENCED TRANSACTIONS BACK OVER THE HFS PATH
+//* ASSIGN3'S TRANSACTION-FILE SELECT CLAUSE IS HARD-CODED TO.
+//STEP036  EXEC PGM=IEBGENER,
+//              COND=((0,NE,STEP010),(0,NE,STEP020),(0,NE,STEP025),
+//              (0,NE,STEP028),(0,NE,STEP030),(0,NE,STEP035))
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=&&TRANSRT,DISP=(OLD,DELETE)
+//SYSUT2   DD   PATH='TRANS.DAT',
+//              PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//              PATHMODE=(SIRUSR,SIWUSR,SIRGRP),
+//              PATHDISP=(KEEP,DELETE)
+//*
+//* ASSIGN3'S MASTER/NEW-MASTER/AUDIT/CHECKPOINT/HISTORY/SUSPENSE
+//* FILES ARE LIKEWISE HARD-CODED HFS PATHS.
+//STEP040  EXEC PGM=ASSIGN3,
+//              COND=((0,NE,STEP010),(0,NE,STEP020),(0,NE,STEP025),
+//              (0,NE,STEP028),(0,NE,STEP030),(0,NE,STEP035),
+//              (0,NE,STEP036))
+//*
+//* PROMOTE NEW-MASTER-FILE BACK OVER THE LIVE MASTER.DAT PATH - ASSIGN3
+//* ONLY EVER MERGES ACCOUNT ADDS/UPDATES/DELETES INTO NMASTR.DAT, IT
+//* NEVER REWRITES MASTER.DAT'S OWN HFS PATH, SO WITHOUT THIS STEP
+//* TONIGHT'S ADD-R ACCOUNTS WOULD BE LOST BEFORE TOMORROW NIGHT'S RUN.
+//* MASTER.DAT IS AN INDEXED FILE, NOT A FLAT BYTE STREAM, SO A PLAIN
+//* IEBGENER COPY CANNOT REBUILD ITS KEY STRUCTURE - MSTRLOAD READS
+//* NMASTR.DAT SEQUENTIALLY AND WRITES EACH RECORD INTO A FRESH
+//* MASTER-FILE SO THE INDEX IS BUILT PROPERLY. MSTRLOAD'S OWN
+//* INPUT/OUTPUT FILES ARE HARD-CODED HFS PATHS, SO NO FURTHER DD
+//* CARDS ARE NEEDED FOR THIS STEP.
+//STEP045  EXEC PGM=MSTRLOAD,
+//              COND=((0,NE,STEP010),(0,NE,STEP020),(0,NE,STEP025),
+//              (0,NE,STEP028),(0,NE,STEP030),(0,NE,STEP035),
+//              (0,NE,STEP036),(0,NE,STEP040))
