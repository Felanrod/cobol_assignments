@@ -29,8 +29,17 @@
            SELECT OUTPUT-DATA
               ASSIGN TO A1OUT
               ORGANIZATION IS SEQUENTIAL.
-              
-                  
+           SELECT REJECT-DATA
+              ASSIGN TO A1REJ
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT EXCEPTION-DATA
+              ASSIGN TO A1DUP
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT CSV-DATA
+              ASSIGN TO A1CSV
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-DATA
@@ -43,14 +52,40 @@
                10 TERRITORY-NO-IN        PIC X(2).
                10 OFFICE-NO-IN           PIC X(2).
            05  ANNUAL-SALARY-IN          PIC X(6).
+           05  ANNUAL-SALARY-IN-N REDEFINES
+               ANNUAL-SALARY-IN          PIC 9(6).
            05  SOC-SEC-NO-IN             PIC X(9).
            05  NO-OF-DEPENDS-IN          PIC X(2).
            05  JOB-CLASS-CODE-IN         PIC X(2).
-           05  UNUSED-IN                 PIC X(32).
-       
-       
+           05  DATE-HIRED-IN.
+               10 MONTH-HIRED-IN         PIC 99.
+               10 DAY-HIRED-IN           PIC 99.
+               10 YEAR-HIRED-IN          PIC 9(4).
+           05  UNUSED-IN                 PIC X(24).
+
+
+       FD  REJECT-DATA
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REJECT-RECORD                 PIC X(80).
+
+
+       FD  EXCEPTION-DATA
+           RECORD CONTAINS 40 CHARACTERS
+           RECORDING MODE IS F.
+       01  EXCEPTION-RECORD.
+           05 EXCEPTION-MESSAGE          PIC X(27)
+               VALUE "DUPLICATE EMPLOYEE NUMBER: ".
+           05 EXCEPTION-EMPLOYEE-NO      PIC X(5).
+           05                            PIC X(8) VALUE SPACES.
+
+
+       FD  CSV-DATA.
+       01  CSV-RECORD                    PIC X(80).
+
+
        FD  OUTPUT-DATA
-           RECORD CONTAINS 67 CHARACTERS
+           RECORD CONTAINS 90 CHARACTERS
            RECORDING MODE IS F.
        01  EMPLOYEE-RECORD.
            05                             PIC X(5).
@@ -62,24 +97,58 @@
            05                             PIC X(3).
            05 OFFICE-NO-OUT               PIC X(2).
            05                             PIC X(2).
-           05 ANNUAL-SALARY-OUT           PIC X(6).
+           05 ANNUAL-SALARY-OUT           PIC $ZZZ,ZZZ.99.
            05                             PIC X(2).
            05 SOC-SEC-NO-OUT              PIC X(9).
            05                             PIC X(2).
            05 NO-OF-DEPENDS-OUT           PIC X(2).
            05                             PIC X(2).
            05 JOB-CLASS-CODE-OUT          PIC X(2).
-           
-       
-       
+      *UNEDITED SALARY AND HIRE DATE, CARRIED THROUGH FOR A1CNV TO
+      *REFORMAT INTO ASSIGN2'S EMPLOYEE-INPUT LAYOUT DOWNSTREAM
+           05                             PIC X(2).
+           05 ANNUAL-SALARY-RAW-OUT       PIC 9(6).
+           05                             PIC X(2).
+           05 DATE-HIRED-OUT.
+               10 MONTH-HIRED-OUT         PIC 99.
+               10 DAY-HIRED-OUT           PIC 99.
+               10 YEAR-HIRED-OUT          PIC 9(4).
+
+       01  TRAILER-RECORD.
+           05 TRAILER-ID                  PIC X(6)  VALUE "TRAILR".
+           05                             PIC X(2)  VALUE SPACES.
+           05 TRAILER-RECORD-COUNT        PIC 9(7).
+           05                             PIC X(2)  VALUE SPACES.
+           05 TRAILER-SALARY-TOTAL        PIC $$$$,$$$,$$$.99.
+           05                             PIC X(58) VALUE SPACES.
+
+
        WORKING-STORAGE SECTION.
        01  ARE-THERE-MORE-RECORDS         PIC X(3) VALUE "YES".
-       
+       01  WS-RECORD-COUNT                PIC 9(7) VALUE ZERO.
+       01  WS-SALARY-TOTAL                PIC 9(9)V99 VALUE ZERO.
+       01  WS-SALARY-CENTS                PIC 9(6)V99 VALUE ZERO.
+       01  WS-EMP-NO-COUNT                PIC 9(4) COMP VALUE ZERO.
+       01  WS-DUPLICATE-SW                PIC X    VALUE 'N'.
+      *LENGTH OF EMPLOYEE-NAME-IN WITH TRAILING SPACE PADDING
+      *STRIPPED OFF, SO THE CSV OUTPUT (MEANT TO BE OPENED DIRECTLY
+      *IN A SPREADSHEET) DOESN'T CARRY PADDING INSIDE A COMMA-
+      *DELIMITED FIELD
+       01  WS-NAME-LENGTH                 PIC 9(2) COMP.
+       01  EMP-NO-TABLE.
+           05  EMP-NO-ENTRY                PIC X(5)
+               OCCURS 1 TO 9999 TIMES
+               DEPENDING ON WS-EMP-NO-COUNT
+               INDEXED BY EMP-NO-IDX.
+
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
            OPEN        INPUT   EMPLOYEE-DATA
                        OUTPUT  OUTPUT-DATA
-           
+                       OUTPUT  REJECT-DATA
+                       OUTPUT  EXCEPTION-DATA
+                       OUTPUT  CSV-DATA
+
            PERFORM UNTIL ARE-THERE-MORE-RECORDS = "NO "
                READ EMPLOYEE-DATA
                  AT END
@@ -88,23 +157,98 @@
                     PERFORM 200-TRANSFER-ROUTINE
                END-READ
            END-PERFORM
-           
+
+           PERFORM 300-TRAILER-ROUTINE
+
            CLOSE       EMPLOYEE-DATA
                        OUTPUT-DATA
-                       
+                       REJECT-DATA
+                       EXCEPTION-DATA
+                       CSV-DATA
+
            STOP RUN.
-           
+
        200-TRANSFER-ROUTINE.
-           MOVE SPACES            TO EMPLOYEE-RECORD
-           MOVE EMPLOYEE-NO-IN    TO EMPLOYEE-NO-OUT
-           MOVE EMPLOYEE-NAME-IN  TO EMPLOYEE-NAME-OUT
-           MOVE TERRITORY-NO-IN   TO TERRITORY-NO-OUT
-           MOVE OFFICE-NO-IN      TO OFFICE-NO-OUT
-           MOVE ANNUAL-SALARY-IN  TO ANNUAL-SALARY-OUT
-           MOVE SOC-SEC-NO-IN     TO SOC-SEC-NO-OUT
-           MOVE NO-OF-DEPENDS-IN  TO NO-OF-DEPENDS-OUT
-           MOVE JOB-CLASS-CODE-IN TO JOB-CLASS-CODE-OUT
-           WRITE EMPLOYEE-RECORD.
+           MOVE 'N' TO WS-DUPLICATE-SW
+           IF  ANNUAL-SALARY-IN NOT NUMERIC
+           OR  SOC-SEC-NO-IN    NOT NUMERIC
+           OR  DATE-HIRED-IN    NOT NUMERIC
+               WRITE REJECT-RECORD FROM EMP-IN
+           ELSE
+               SET EMP-NO-IDX TO 1
+               SEARCH EMP-NO-ENTRY
+                 AT END
+                   ADD 1 TO WS-EMP-NO-COUNT
+                   MOVE EMPLOYEE-NO-IN TO EMP-NO-ENTRY (WS-EMP-NO-COUNT)
+                 WHEN EMP-NO-ENTRY (EMP-NO-IDX) = EMPLOYEE-NO-IN
+                   MOVE 'Y' TO WS-DUPLICATE-SW
+                   MOVE EMPLOYEE-NO-IN TO EXCEPTION-EMPLOYEE-NO
+                   WRITE EXCEPTION-RECORD
+               END-SEARCH
+      *A DUPLICATE EMPLOYEE NUMBER IS REPORTED ON THE EXCEPTION FILE
+      *ONLY, NOT LOADED INTO THE FORMATTED/CSV OUTPUT OR THE TRAILER
+      *TOTALS, SO DUPLICATE SOURCE DATA IS CAUGHT BEFORE IT GOES
+      *ANYWHERE ELSE
+               IF WS-DUPLICATE-SW = 'N'
+                 MOVE SPACES            TO EMPLOYEE-RECORD
+                 MOVE EMPLOYEE-NO-IN    TO EMPLOYEE-NO-OUT
+                 MOVE EMPLOYEE-NAME-IN  TO EMPLOYEE-NAME-OUT
+                 MOVE TERRITORY-NO-IN   TO TERRITORY-NO-OUT
+                 MOVE OFFICE-NO-IN      TO OFFICE-NO-OUT
+                 MOVE ANNUAL-SALARY-IN-N TO WS-SALARY-CENTS
+                 MOVE WS-SALARY-CENTS   TO ANNUAL-SALARY-OUT
+                 MOVE SOC-SEC-NO-IN     TO SOC-SEC-NO-OUT
+                 MOVE NO-OF-DEPENDS-IN  TO NO-OF-DEPENDS-OUT
+                 MOVE JOB-CLASS-CODE-IN TO JOB-CLASS-CODE-OUT
+                 MOVE ANNUAL-SALARY-IN-N TO ANNUAL-SALARY-RAW-OUT
+                 MOVE DATE-HIRED-IN     TO DATE-HIRED-OUT
+                 WRITE EMPLOYEE-RECORD
+                 ADD 1              TO WS-RECORD-COUNT
+                 ADD ANNUAL-SALARY-IN-N TO WS-SALARY-TOTAL
+                 PERFORM 250-TRIM-NAME-PARA
+                 MOVE SPACES TO CSV-RECORD
+                 STRING EMPLOYEE-NO-IN   DELIMITED BY SIZE
+                        ","              DELIMITED BY SIZE
+                        EMPLOYEE-NAME-IN (1:WS-NAME-LENGTH)
+                                         DELIMITED BY SIZE
+                        ","              DELIMITED BY SIZE
+                        TERRITORY-NO-IN  DELIMITED BY SIZE
+                        ","              DELIMITED BY SIZE
+                        OFFICE-NO-IN     DELIMITED BY SIZE
+                        ","              DELIMITED BY SIZE
+                        ANNUAL-SALARY-IN DELIMITED BY SIZE
+                        ","              DELIMITED BY SIZE
+                        SOC-SEC-NO-IN    DELIMITED BY SIZE
+                        ","              DELIMITED BY SIZE
+                        NO-OF-DEPENDS-IN DELIMITED BY SIZE
+                        ","              DELIMITED BY SIZE
+                        JOB-CLASS-CODE-IN DELIMITED BY SIZE
+                   INTO CSV-RECORD
+                 END-STRING
+                 WRITE CSV-RECORD
+               END-IF
+           END-IF.
+
+      *TRIMS TRAILING SPACES OFF EMPLOYEE-NAME-IN BY SCANNING BACK
+      *FROM ITS LAST CHARACTER, LEAVING WS-NAME-LENGTH HOLDING THE
+      *POSITION OF THE LAST NON-SPACE CHARACTER (OR 1, FOR AN
+      *ALL-SPACE NAME, SO THE REFERENCE MODIFICATION BELOW STAYS
+      *VALID)
+       250-TRIM-NAME-PARA.
+           MOVE 20 TO WS-NAME-LENGTH
+           PERFORM 260-TRIM-NAME-SCAN-PARA
+             UNTIL WS-NAME-LENGTH = 1
+             OR    EMPLOYEE-NAME-IN (WS-NAME-LENGTH:1) NOT = SPACE.
+
+       260-TRIM-NAME-SCAN-PARA.
+           SUBTRACT 1 FROM WS-NAME-LENGTH.
+
+       300-TRAILER-ROUTINE.
+           MOVE SPACES           TO TRAILER-RECORD
+           MOVE "TRAILR"         TO TRAILER-ID
+           MOVE WS-RECORD-COUNT  TO TRAILER-RECORD-COUNT
+           MOVE WS-SALARY-TOTAL  TO TRAILER-SALARY-TOTAL
+           WRITE TRAILER-RECORD.
            
                            
            
